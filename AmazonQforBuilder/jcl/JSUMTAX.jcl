@@ -0,0 +1,65 @@
+//JSUMTAX  JOB (ACCTNO),'TAX CALC',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* JSON-SUM-TAX OVERNIGHT BATCH JOB
+//*
+//* STEP01  runs the tax calculation cold (from item 1).
+//* STEP01R restarts it from the last CKPTFILE checkpoint, via
+//*         PARM=RESTART, and only fires if STEP01 actually failed
+//*         (abended, or ended RC8+ - a reconciliation mismatch or
+//*         an I/O abend). RC4 (exceptions found but reconciliation
+//*         passed) is a normal daily outcome, not a failure, and
+//*         must run straight through to GLPOST untouched.
+//* GLPOST  loads the GL extract produced by JSON-SUM-TAX and runs
+//*         whenever the tax run that actually executed - STEP01,
+//*         or STEP01R if STEP01 failed - came back RC0 or RC4, so
+//*         a real failure (RC8/RC16) can never let the rest of the
+//*         batch window post as if totals were good.
+//*--------------------------------------------------------------*
+//STEP01   EXEC PGM=JSUMTAX
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//LINEITM  DD DSN=PROD.TAX.LINEITM.DAILY,DISP=SHR
+//CTLFILE  DD DSN=PROD.TAX.CTLFILE.DAILY,DISP=SHR
+//RPTFILE  DD DSN=PROD.TAX.RPTFILE.DAILY,
+//            DISP=(NEW,CATLG,CATLG),
+//            SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=132)
+//EXCPFILE DD DSN=PROD.TAX.EXCPFILE.DAILY,
+//            DISP=(NEW,CATLG,CATLG),
+//            SPACE=(CYL,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=73)
+//CKPTFILE DD DSN=PROD.TAX.CKPTFILE.DAILY,
+//            DISP=(NEW,CATLG,CATLG),
+//            SPACE=(CYL,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=48)
+//GLEXTR   DD DSN=PROD.TAX.GLEXTR.DAILY,
+//            DISP=(NEW,CATLG,CATLG),
+//            SPACE=(CYL,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=26)
+//AUDITLOG DD DSN=PROD.TAX.AUDITLOG,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(CYL,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=55)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//RESTIF   IF (STEP01.ABEND OR STEP01.RC >= 8) THEN
+//STEP01R  EXEC PGM=JSUMTAX,PARM='RESTART'
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//LINEITM  DD DSN=PROD.TAX.LINEITM.DAILY,DISP=SHR
+//CTLFILE  DD DSN=PROD.TAX.CTLFILE.DAILY,DISP=SHR
+//RPTFILE  DD DSN=PROD.TAX.RPTFILE.DAILY,DISP=OLD
+//EXCPFILE DD DSN=PROD.TAX.EXCPFILE.DAILY,DISP=SHR
+//CKPTFILE DD DSN=PROD.TAX.CKPTFILE.DAILY,DISP=SHR
+//GLEXTR   DD DSN=PROD.TAX.GLEXTR.DAILY,DISP=OLD
+//AUDITLOG DD DSN=PROD.TAX.AUDITLOG,DISP=(MOD,CATLG,CATLG)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//RESTEND  ENDIF
+//*
+//POSTIF   IF (STEP01.RC <= 4 OR STEP01R.RC <= 4) THEN
+//GLPOST   EXEC PGM=GLPOSTER
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//GLEXTR   DD DSN=PROD.TAX.GLEXTR.DAILY,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//POSTEND  ENDIF
