@@ -0,0 +1,14 @@
+      *> LNITMREC - shared line-item record layout.
+      *> Used by json-sum-tax and any downstream program (reconciliation,
+      *> GL extract, etc.) that needs to read or write the same
+      *> transaction record. Keep field order/sizes in sync across all
+      *> copies of this file - there is only one.
+       01  line-item-record.
+           05 invoice-number             pic x(10).
+           05 customer-id                pic x(10).
+           05 transaction-date           pic x(8).
+           05 amount                     pic s9(5)v99.
+           05 filler                     redefines amount.
+              10 dollars                 pic 9(5).
+              10 cents                   pic 99.
+           05 jurisdiction-code          pic x(5).
