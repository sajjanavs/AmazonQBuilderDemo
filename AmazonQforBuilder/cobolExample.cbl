@@ -2,39 +2,594 @@
 identification division.
 program-id. json-sum-tax.
 
+environment division.
+input-output section.
+file-control.
+   select line-item-file assign to "LINEITM"
+      organization is line sequential
+      file status is ws-line-item-status.
+
+   select report-file assign to "RPTFILE"
+      organization is line sequential
+      file status is ws-report-status.
+
+   select checkpoint-file assign to "CKPTFILE"
+      organization is line sequential
+      file status is ws-checkpoint-status.
+
+   select exception-file assign to "EXCPFILE"
+      organization is line sequential
+      file status is ws-exception-status.
+
+   select control-file assign to "CTLFILE"
+      organization is line sequential
+      file status is ws-control-status.
+
+   select gl-extract-file assign to "GLEXTR"
+      organization is line sequential
+      file status is ws-gl-extract-status.
+
+   select audit-log-file assign to "AUDITLOG"
+      organization is line sequential
+      file status is ws-audit-log-status.
+
 data division.
+file section.
+   fd  line-item-file.
+   copy LNITMREC.
+
+   fd  report-file.
+   01  report-record                    pic x(132).
+
+   fd  checkpoint-file.
+   01  checkpoint-record.
+       05 ck-last-item-number           pic 9(7).
+       05 ck-total-amount               pic 9(7)v99.
+       05 ck-total-tax-amount           pic 9(7)v99.
+       05 ck-item-count                 pic 9(7).
+       05 ck-exception-count            pic 9(7).
+       05 ck-gross-amount               pic s9(7)v99.
+
+   fd  exception-file.
+   01  exception-record.
+       05 exc-invoice-number            pic x(10).
+       05 exc-customer-id               pic x(10).
+       05 exc-amount                    pic -(5)9.99.
+       05 exc-reason-code               pic x(4).
+       05 exc-reason-text               pic x(40).
+
+   fd  control-file.
+   01  control-record.
+       05 ctl-expected-item-count       pic 9(7).
+       05 ctl-expected-total-amount     pic 9(7)v99.
+
+   fd  gl-extract-file.
+   01  gl-extract-record.
+       05 gl-account-code               pic x(10).
+       05 gl-debit-credit-indicator     pic x.
+       05 gl-amount                     pic 9(7)v99.
+       05 gl-period                     pic x(6).
+
+   fd  audit-log-file.
+   01  audit-log-record.
+       05 aud-run-timestamp             pic x(21).
+       05 aud-input-identifier          pic x(8).
+       05 aud-total-amount              pic 9(7)v99.
+       05 aud-total-tax-amount          pic 9(7)v99.
+       05 aud-validation-status         pic x(4).
+       05 aud-recon-status              pic x(4).
+
 working-storage section.
    01 totals.
       05 total-amount                  pic 9(7)v99.
       05 total-tax-amount              pic 9(7)v99.
 
-   01 line-item occurs 100 times. 
-      05 amount                        pic 9(5)v99.
-      05 filler                        redefines amount.
-         10 dollars                    pic 9(3).
-         10 cents                      pic 99.
+   01 ws-line-item-status             pic xx.
+      88 ws-line-item-ok               value "00".
+      88 ws-line-item-eof              value "10".
+
+   01 ws-report-status                pic xx.
+      88 ws-report-ok                  value "00".
+
+   01 ws-checkpoint-status            pic xx.
+      88 ws-checkpoint-ok              value "00".
+      88 ws-checkpoint-eof             value "10".
+
+   01 ws-exception-status             pic xx.
+      88 ws-exception-ok               value "00".
+
+   01 ws-control-status               pic xx.
+      88 ws-control-ok                 value "00".
+      88 ws-control-not-found          value "35".
+
+*> control-total reconciliation against the upstream feed
+*> (request 007). CTLFILE carries one record with the item count
+*> and total amount the upstream system actually sent; a mismatch
+*> (or a missing control record) fails reconciliation.
+   01 ws-recon-status                 pic x value "P".
+      88 ws-recon-passed               value "P".
+      88 ws-recon-failed               value "F".
+   01 ws-recon-message                pic x(60).
+
+   01 ws-gl-extract-status            pic xx.
+      88 ws-gl-extract-ok              value "00".
+
+*> GL posting extract (request 008) - one extract record per
+*> computed total, debit/credit amount plus accounting period, so
+*> these can load straight into the ledger interface instead of
+*> being retyped by hand. Revenue and tax post as credits, offset
+*> by a single debit to the clearing account below so the batch
+*> balances (debits = credits) the way any double-entry GL load
+*> interface requires.
+   01 ws-gl-revenue-account           pic x(10) value "4000-REV".
+   01 ws-gl-tax-account               pic x(10) value "2200-TAXPY".
+   01 ws-gl-clearing-account          pic x(10) value "1020-CLEAR".
+
+   01 ws-audit-log-status             pic xx.
+      88 ws-audit-log-ok               value "00".
+
+*> validation pass (request 005). amount must be numeric, not
+*> negative, and no larger than the documented maximum below;
+*> anything else is routed to EXCPFILE instead of the grand total.
+   01 ws-max-valid-amount             pic 9(7)v99 value 50000.00.
+   01 ws-valid-item-switch            pic x value "Y".
+      88 ws-item-valid                 value "Y".
+      88 ws-item-invalid                value "N".
+   01 ws-exception-count              pic 9(7) value 0.
+   01 ws-records-read                 pic 9(7) value 0.
+
+*> gross total of every numeric AMOUNT physically read (valid or
+*> rejected) - reconciled against the upstream control total, which
+*> reflects everything the upstream sent, not just what passed
+*> validation. Signed because rejected NEGATIVE amounts are still
+*> numeric and still count toward this total.
+   01 ws-gross-amount                 pic s9(7)v99 value 0.
+
+*> checkpoint/restart controls (request 004). Interval is how many
+*> items pass between checkpoint writes, defaulted below but
+*> configurable without a recompile via the same PARM ops already
+*> use to request a restart - e.g. PARM='RESTART,0100' restarts
+*> with a 100-item interval, PARM='0100' sets a 100-item interval
+*> on a cold run. Restart itself is still driven by the RESTART
+*> token on the command line (see the JCL restart step).
+   01 ws-checkpoint-interval          pic 9(4) value 50.
+   01 ws-restart-parm                 pic x(8).
+   01 ws-parm-text                    pic x(20).
+   01 ws-parm-interval-token          pic x(10).
+   01 ws-restart-switch               pic x value "N".
+      88 ws-restart-requested          value "Y".
+   01 ws-last-checkpoint-item         pic 9(7) value 0.
+   01 ws-skip-idx                     pic 9(7).
+
+   01 ws-item-count                   pic 9(7) value 0.
+   01 ws-item-tax-amount              pic 9(7)v99.
+
+   01 ws-current-date-time            pic x(21).
+   01 ws-run-date-display             pic x(10).
 
-procedure division.
+   01 ws-report-header.
+      05 filler                       pic x(20) value "JSON-SUM-TAX REPORT".
+      05 filler                       pic x(10) value "RUN DATE: ".
+      05 wsh-run-date                 pic x(10).
+
+   01 ws-report-column-heads.
+      05 filler                       pic x(9)  value "ITEM #".
+      05 filler                       pic x(12) value "DOLLARS.CTS ".
+      05 filler                       pic x(7)  value "JURIS".
+      05 filler                       pic x(8)  value "ITEM TAX".
+
+   01 ws-report-detail.
+      05 wsd-item-no                  pic z(6)9.
+      05 filler                       pic x(2)  value spaces.
+      05 wsd-dollars                  pic zzzz9.
+      05 filler                       pic x(1)  value ".".
+      05 wsd-cents                    pic 99.
+      05 filler                       pic x(4)  value spaces.
+      05 wsd-jurisdiction             pic x(5).
+      05 filler                       pic x(2)  value spaces.
+      05 wsd-tax                      pic zzzz9.99.
+
+*> one line per rejected LINE-ITEM entry (request 002 calls for a
+*> report line per item; request 005's validation pass must not
+*> silently drop rejected items from RPTFILE, only from the grand
+*> total - EXCPFILE still gets the full exception record separately).
+   01 ws-report-exception-detail.
+      05 wed-item-no                  pic z(6)9.
+      05 filler                       pic x(2)  value spaces.
+      05 filler                       pic x(10) value "*REJECTED*".
+      05 filler                       pic x(2)  value spaces.
+      05 wed-reason-code              pic x(4).
+      05 filler                       pic x(2)  value spaces.
+      05 wed-reason-text              pic x(40).
+
+*> printed in place of the header/column-heads when RPTFILE is
+*> being extended after a restart (request 002's one-line-per-item
+*> coverage is preserved by not truncating the prior run's lines;
+*> this marker just tells a reader where the restart picked up).
+   01 ws-report-restart-marker.
+      05 filler                       pic x(25)
+         value "** RESTARTED AFTER ITEM ".
+      05 wsr-restart-item             pic z(6)9.
+      05 filler                       pic x(3)  value " **".
+
+   01 ws-report-totals.
+      05 filler                       pic x(14) value "GRAND TOTALS".
+      05 filler                       pic x(14) value "TOTAL AMOUNT: ".
+      05 wst-total-amount             pic zzzzzz9.99.
+      05 filler                       pic x(4)  value spaces.
+      05 filler                       pic x(11) value "TOTAL TAX: ".
+      05 wst-total-tax                pic zzzzzz9.99.
+
+*> jurisdiction tax-rate table, loaded from literal data below.
+*> rate is stored as 9v9999 (e.g. 00725 = 0.0725 = 7.25%).
+   01 ws-default-tax-rate             pic 9v9999 value 0.07.
+   01 ws-tax-rate-raw.
+      05 filler                       pic x(10) value "CA   00725".
+      05 filler                       pic x(10) value "NY   00400".
+      05 filler                       pic x(10) value "TX   00625".
+      05 filler                       pic x(10) value "FL   00600".
+      05 filler                       pic x(10) value "WA   00650".
+   01 ws-tax-rate-table redefines ws-tax-rate-raw.
+      05 ws-tax-rate-entry occurs 5 times.
+         10 ws-tax-jurisdiction       pic x(5).
+         10 ws-tax-rate               pic 9v9999.
+
+   01 ws-applicable-rate              pic 9v9999.
+   01 ws-tax-idx                      pic 9(2).
+   01 ws-rate-found-switch            pic x value "N".
+      88 ws-rate-found                value "Y".
+
+linkage section.
+*> EXEC PARM text (e.g. PARM='RESTART' or PARM='RESTART,0100' on
+*> the JCL restart step) arrives here - halfword binary length
+*> followed by the text, the standard mainframe PARM interface.
+   01 ls-parm-area.
+      05 ls-parm-length               pic s9(4) comp.
+      05 ls-parm-text                 pic x(20).
+
+procedure division using ls-parm-area.
    perform initialize-totals
    perform calculate-totals
-   perform calculate-tax
-   display-results.
+   perform reconcile-totals
+   perform write-audit-log
+   perform write-gl-extract
+   perform display-results
+   perform set-return-code
+   stop run.
 
    initialize-totals.
       move 0 to total-amount
-      move 0 to total-tax-amount.
+      move 0 to total-tax-amount
+      move 0 to ws-item-count
+      move spaces to ws-parm-text
+      if ls-parm-length > 0 and ls-parm-length <= 20
+         move ls-parm-text(1:ls-parm-length) to ws-parm-text
+      else
+         if ls-parm-length > 20
+            move ls-parm-text to ws-parm-text
+         end-if
+      end-if
+      move spaces to ws-restart-parm
+      move spaces to ws-parm-interval-token
+      unstring ws-parm-text delimited by ","
+         into ws-restart-parm ws-parm-interval-token
+      end-unstring
+      if ws-restart-parm = "RESTART"
+         move "Y" to ws-restart-switch
+      else
+         *> no comma - PARM was a bare interval override (e.g.
+         *> PARM='0100' on a cold run) rather than RESTART, so the
+         *> whole thing landed in the first token above.
+         if ws-restart-parm(1:1) >= "0" and ws-restart-parm(1:1) <= "9"
+            move ws-restart-parm to ws-parm-interval-token
+            move spaces to ws-restart-parm
+         end-if
+      end-if
+      if ws-parm-interval-token(1:1) >= "0"
+            and ws-parm-interval-token(1:1) <= "9"
+         compute ws-checkpoint-interval = function numval(ws-parm-interval-token)
+         if ws-checkpoint-interval = 0
+            move 50 to ws-checkpoint-interval
+         end-if
+      end-if
+      open input line-item-file
+      if not ws-line-item-ok
+         display "UNABLE TO OPEN LINEITM - FILE STATUS " ws-line-item-status
+         perform abend-program
+      end-if
+      if ws-restart-requested
+         perform load-checkpoint
+         perform skip-processed-items
+         if ws-last-checkpoint-item = 0
+            *> nothing was ever checkpointed before the prior run
+            *> ended, so there is no partial RPTFILE/EXCPFILE output
+            *> worth preserving - rebuild both fresh instead of
+            *> extending onto a run that is about to be fully
+            *> reprocessed from item 1, which would otherwise
+            *> duplicate every detail/exception line already written
+            *> for the items before the abend.
+            move "N" to ws-restart-switch
+            open output report-file
+            open output exception-file
+         else
+            open extend report-file
+            open extend exception-file
+         end-if
+      else
+         open output report-file
+         open output checkpoint-file
+         if not ws-checkpoint-ok
+            display "UNABLE TO OPEN CKPTFILE - FILE STATUS " ws-checkpoint-status
+            perform abend-program
+         end-if
+         open output exception-file
+      end-if
+      if not ws-report-ok
+         display "UNABLE TO OPEN RPTFILE - FILE STATUS " ws-report-status
+         perform abend-program
+      end-if
+      if not ws-exception-ok
+         display "UNABLE TO OPEN EXCPFILE - FILE STATUS " ws-exception-status
+         perform abend-program
+      end-if
+      perform write-report-header.
 
-   calculate-totals.
-      perform varying i from 1 by 1 until i > 100
-         add amount(i) to total-amount
+   load-checkpoint.
+      open input checkpoint-file
+      if not ws-checkpoint-ok
+         display "UNABLE TO OPEN CKPTFILE FOR RESTART - FILE STATUS "
+            ws-checkpoint-status
+         perform abend-program
+      end-if
+      read checkpoint-file
+         at end set ws-checkpoint-eof to true
+      end-read
+      perform until ws-checkpoint-eof
+         move ck-last-item-number to ws-last-checkpoint-item
+         move ck-total-amount to total-amount
+         move ck-total-tax-amount to total-tax-amount
+         move ck-item-count to ws-item-count
+         move ck-exception-count to ws-exception-count
+         move ck-gross-amount to ws-gross-amount
+         read checkpoint-file
+            at end set ws-checkpoint-eof to true
+         end-read
+      end-perform
+      close checkpoint-file
+      move ws-last-checkpoint-item to ws-records-read
+      open extend checkpoint-file
+      if not ws-checkpoint-ok
+         display "UNABLE TO REOPEN CKPTFILE FOR RESTART - FILE STATUS "
+            ws-checkpoint-status
+         perform abend-program
+      end-if.
+
+   skip-processed-items.
+      perform varying ws-skip-idx from 1 by 1
+            until ws-skip-idx > ws-last-checkpoint-item
+         read line-item-file
+            at end set ws-line-item-eof to true
+         end-read
       end-perform.
 
+   write-report-header.
+      move function current-date to ws-current-date-time
+      string ws-current-date-time(1:4) "-" ws-current-date-time(5:2)
+             "-" ws-current-date-time(7:2) into ws-run-date-display
+      move ws-run-date-display to wsh-run-date
+      if ws-restart-requested
+         move ws-last-checkpoint-item to wsr-restart-item
+         move ws-report-restart-marker to report-record
+         write report-record
+      else
+         move ws-report-header to report-record
+         write report-record
+         move ws-report-column-heads to report-record
+         write report-record
+      end-if.
+
+   calculate-totals.
+      read line-item-file
+         at end set ws-line-item-eof to true
+      end-read
+      perform until ws-line-item-eof
+         add 1 to ws-records-read
+         perform validate-line-item
+         if amount is numeric
+            add amount to ws-gross-amount
+         end-if
+         if ws-item-valid
+            add amount to total-amount
+            add 1 to ws-item-count
+            perform calculate-tax
+            perform write-detail-line
+         else
+            add 1 to ws-exception-count
+            perform write-exception
+            perform write-rejected-detail-line
+         end-if
+         if function mod(ws-records-read, ws-checkpoint-interval) = 0
+            perform write-checkpoint
+         end-if
+         read line-item-file
+            at end set ws-line-item-eof to true
+         end-read
+      end-perform
+      close line-item-file
+      close checkpoint-file
+      close exception-file.
+
+   validate-line-item.
+      move "Y" to ws-valid-item-switch
+      if amount is not numeric
+         move "N" to ws-valid-item-switch
+         move "NUM " to exc-reason-code
+         move "AMOUNT FIELD IS NOT NUMERIC" to exc-reason-text
+      else
+         if amount < 0
+            move "N" to ws-valid-item-switch
+            move "NEG " to exc-reason-code
+            move "AMOUNT IS NEGATIVE" to exc-reason-text
+         else
+            if amount > ws-max-valid-amount
+               move "N" to ws-valid-item-switch
+               move "MAX " to exc-reason-code
+               move "AMOUNT EXCEEDS MAXIMUM THRESHOLD" to exc-reason-text
+            end-if
+         end-if
+      end-if.
+
+   write-exception.
+      move invoice-number to exc-invoice-number
+      move customer-id to exc-customer-id
+      move amount to exc-amount
+      write exception-record.
+
+   write-checkpoint.
+      move ws-records-read to ck-last-item-number
+      move total-amount to ck-total-amount
+      move total-tax-amount to ck-total-tax-amount
+      move ws-item-count to ck-item-count
+      move ws-exception-count to ck-exception-count
+      move ws-gross-amount to ck-gross-amount
+      write checkpoint-record.
+
+   write-detail-line.
+      move ws-item-count to wsd-item-no
+      move dollars to wsd-dollars
+      move cents to wsd-cents
+      move jurisdiction-code to wsd-jurisdiction
+      move ws-item-tax-amount to wsd-tax
+      move ws-report-detail to report-record
+      write report-record.
+
+   write-rejected-detail-line.
+      move ws-records-read to wed-item-no
+      move exc-reason-code to wed-reason-code
+      move exc-reason-text to wed-reason-text
+      move ws-report-exception-detail to report-record
+      write report-record.
+
    calculate-tax.
-      compute total-tax-amount = total-amount * 0.07.
+      perform lookup-tax-rate
+      compute ws-item-tax-amount rounded = amount * ws-applicable-rate
+      add ws-item-tax-amount to total-tax-amount.
+
+   lookup-tax-rate.
+      move "N" to ws-rate-found-switch
+      perform varying ws-tax-idx from 1 by 1
+            until ws-tax-idx > 5 or ws-rate-found
+         if ws-tax-jurisdiction(ws-tax-idx) = jurisdiction-code
+            move ws-tax-rate(ws-tax-idx) to ws-applicable-rate
+            move "Y" to ws-rate-found-switch
+         end-if
+      end-perform
+      if not ws-rate-found
+         move ws-default-tax-rate to ws-applicable-rate
+      end-if.
+
+   reconcile-totals.
+      open input control-file
+      if ws-control-not-found
+         move "F" to ws-recon-status
+         move "CONTROL RECORD NOT FOUND - UNABLE TO RECONCILE"
+            to ws-recon-message
+      else
+         if not ws-control-ok
+            display "UNABLE TO OPEN CTLFILE - FILE STATUS " ws-control-status
+            perform abend-program
+         end-if
+         read control-file
+            at end
+               move "F" to ws-recon-status
+               move "CONTROL RECORD NOT FOUND - UNABLE TO RECONCILE"
+                  to ws-recon-message
+            not at end
+               if ctl-expected-item-count = ws-records-read
+                     and ctl-expected-total-amount = ws-gross-amount
+                  move "P" to ws-recon-status
+                  move "RECONCILED - ITEM COUNT AND TOTAL AMOUNT MATCH"
+                     to ws-recon-message
+               else
+                  move "F" to ws-recon-status
+                  move "RECONCILIATION MISMATCH VS CONTROL RECORD"
+                     to ws-recon-message
+               end-if
+         end-read
+         close control-file
+      end-if.
+
+   write-gl-extract.
+      open output gl-extract-file
+      if not ws-gl-extract-ok
+         display "UNABLE TO OPEN GLEXTR - FILE STATUS " ws-gl-extract-status
+         perform abend-program
+      end-if
+      move ws-gl-revenue-account to gl-account-code
+      move "C" to gl-debit-credit-indicator
+      move total-amount to gl-amount
+      move ws-current-date-time(1:6) to gl-period
+      write gl-extract-record
+      move ws-gl-tax-account to gl-account-code
+      move "C" to gl-debit-credit-indicator
+      move total-tax-amount to gl-amount
+      move ws-current-date-time(1:6) to gl-period
+      write gl-extract-record
+      move ws-gl-clearing-account to gl-account-code
+      move "D" to gl-debit-credit-indicator
+      compute gl-amount = total-amount + total-tax-amount
+      move ws-current-date-time(1:6) to gl-period
+      write gl-extract-record
+      close gl-extract-file.
 
    display-results.
-      display "Total amount: " total-amount
-      display "Tax amount: " total-tax-amount.
+      move total-amount to wst-total-amount
+      move total-tax-amount to wst-total-tax
+      move ws-report-totals to report-record
+      write report-record
+      close report-file
+      display "Items processed: " ws-item-count
+      display "Items rejected: " ws-exception-count
+      display "Reconciliation: " ws-recon-message
+      display "Report written to RPTFILE".
 
-   stop run.
+   write-audit-log.
+      open extend audit-log-file
+      if not ws-audit-log-ok
+         open output audit-log-file
+      end-if
+      if not ws-audit-log-ok
+         display "UNABLE TO OPEN AUDITLOG - FILE STATUS " ws-audit-log-status
+         perform abend-program
+      end-if
+      move ws-current-date-time to aud-run-timestamp
+      move ws-current-date-time(1:8) to aud-input-identifier
+      move total-amount to aud-total-amount
+      move total-tax-amount to aud-total-tax-amount
+      if ws-exception-count = 0
+         move "PASS" to aud-validation-status
+      else
+         move "FAIL" to aud-validation-status
+      end-if
+      if ws-recon-passed
+         move "PASS" to aud-recon-status
+      else
+         move "FAIL" to aud-recon-status
+      end-if
+      write audit-log-record
+      close audit-log-file.
+
+   set-return-code.
+      if ws-recon-failed
+         move 8 to return-code
+      else
+         if ws-exception-count > 0
+            move 4 to return-code
+         else
+            move 0 to return-code
+         end-if
+      end-if.
 
+   abend-program.
+      move 16 to return-code
+      stop run.
